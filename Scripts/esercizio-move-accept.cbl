@@ -15,16 +15,80 @@
        SPECIAL-NAMES.
        DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT catalogo-file ASSIGN TO "CATALOGO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS videogioco OF catalogo-record
+               FILE STATUS IS catalogo-status.
+
+           SELECT numeri-file ASSIGN TO "NUMERIIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS numeri-status.
+
+           SELECT report-numeri-file ASSIGN TO "NUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS report-numeri-status.
+
+           SELECT audit-trail-file ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-trail-status.
+
+           SELECT checkpoint-file ASSIGN TO "ESERCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  catalogo-file.
+       01  catalogo-record.
+         02 videogioco PIC X(15).
+         02 nome PIC A(10).
+         02 cognome PIC A(10).
+
+       FD  numeri-file.
+       01  numeri-record.
+         02 numero-input PIC 9(3).
+         02 numero2-input PIC 9(3)V9(2).
+
+       FD  report-numeri-file.
+       01  report-numeri-record PIC X(80).
+
+       FD  audit-trail-file.
+       01  audit-trail-record PIC X(80).
+
+       FD  checkpoint-file.
+       01  checkpoint-record PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01  catalogo-status PIC XX.
+       01  numeri-status PIC XX.
+       01  report-numeri-status PIC XX.
+       01  fine-numeri-flag PIC X(01) VALUE "N".
+         88 fine-numeri VALUE "S".
+       01  pagina-numeri PIC 9(3) VALUE 1.
+       01  righe-pagina-numeri PIC 9(2) VALUE ZERO.
+       01  max-righe-pagina-numeri PIC 9(2) VALUE 15.
+       01  totale-generale-numero2 PIC 9(6)V99 VALUE ZERO.
+       01  totale-generale-numero2-ed PIC ZZZZZ9,99.
+       01  totale-pagina-numero2 PIC 9(6)V99 VALUE ZERO.
+       01  totale-pagina-numero2-ed PIC ZZZZZ9,99.
+       01  pagina-numeri-ed PIC ZZ9.
+
+       01  data-sistema.
+         02 anno-sistema PIC 9(4).
+         02 mese-sistema PIC 9(2).
+         02 giorno-sistema PIC 9(2).
+       01  data-sistema-ed PIC 9999/99/99.
+       01  anno-sistema-due-cifre PIC 9(2).
        01  descrizione.
          02 nome PIC A(20).
          02 cognome PIC A(20).
          02 anno PIC ZZZ9.
 
        01  numero PIC 9(3).
-       01  numero2 PIC ZZ9.9(2).
+       01  numero2 PIC ZZ9,9(2).
 
        01  persona.
          02 nome PIC A(7).
@@ -56,49 +120,197 @@
          02 campo3 PIC X(10).
          02 campo2 PIC 9(3).
 
+       01  codice-fiscale-valido PIC X(01) VALUE "S".
+         88 codice-fiscale-ok VALUE "S".
+         88 codice-fiscale-errato VALUE "N".
+
+       01  operatore-id PIC X(08).
+       01  ora-sistema PIC 9(8).
+       01  ora-sistema-ed PIC 99/99/99.
+       01  audit-trail-status PIC XX.
+       01  audit-campo PIC X(12).
+       01  audit-valore PIC X(20).
+
+       01  checkpoint-status PIC XX.
+       01  stadio-numeri-ok PIC X(01) VALUE "N".
+         88 stampa-numeri-completata VALUE "S".
+       01  stadio-catalogo-ok PIC X(01) VALUE "N".
+         88 catalogo-completato VALUE "S".
+       01  fine-checkpoint-flag PIC X(01) VALUE "N".
+         88 fine-checkpoint VALUE "S".
+
+       01  province-valide-testo.
+         02 FILLER PIC X(30) VALUE "AGALANAOAPAQARATAVBABTBLBNBOBR".
+         02 FILLER PIC X(30) VALUE "BGBSBZCACBCECHCLCNCOCRCSCTCZEN".
+         02 FILLER PIC X(30) VALUE "FCFEFGFIFMFRGEGOGRIMISKRLCLELI".
+         02 FILLER PIC X(30) VALUE "LOLTLUMBMCMEMIMNMOMSMTNANONUOR".
+         02 FILLER PIC X(30) VALUE "PAPCPDPEPGPIPNPOPRPTPUPVPZRARC".
+         02 FILLER PIC X(30) VALUE "RERGRIRMRNROSASISOSPSRSSSUSVTA".
+         02 FILLER PIC X(30) VALUE "TETNTOTPTRTSTVUDVAVBVCVEVIVRVT".
+         02 FILLER PIC X(02) VALUE "VV".
+
+       01  elenco-province-valide REDEFINES province-valide-testo.
+         02 provincia-valida PIC A(02) OCCURS 106 TIMES
+            INDEXED BY idx-provincia.
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           ACCEPT data-sistema FROM DATE YYYYMMDD.
+           MOVE anno-sistema TO data-sistema-ed (1:4).
+           MOVE mese-sistema TO data-sistema-ed (6:2).
+           MOVE giorno-sistema TO data-sistema-ed (9:2).
+           MOVE anno-sistema (3:2) TO anno-sistema-due-cifre.
+
+           DISPLAY "OPERATORE".
+           ACCEPT operatore-id.
+
+           PERFORM APRI-AUDIT-TRAIL.
+           MOVE "AVVIO" TO audit-campo.
+           MOVE "PROGRAMMA ESERCIZIO" TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
+
+           PERFORM LEGGI-CHECKPOINT.
+
            MOVE "Gaetano" To nome IN descrizione.
            MOVE "Alessandrini" to cognome IN descrizione.
            MOVE 23 to anno IN descrizione.
 
            DISPLAY descrizione.
-           MOVE 100 TO numero.
-           MOVE 32 TO numero2.
-           DISPLAY numero
-           DISPLAY numero2
 
+           IF stampa-numeri-completata
+               DISPLAY "STAMPA NUMERI GIA' ELABORATA, STADIO SALTATO"
+           ELSE
+               PERFORM STAMPA-NUMERI
+               PERFORM SCRIVI-CHECKPOINT-NUMERI.
+
+           PERFORM APRI-CATALOGO.
+
+           IF catalogo-completato
+               DISPLAY "CATALOGO GIA' ELABORATO, STADIO SALTATO"
+           ELSE
+               DISPLAY "def1"
+               PERFORM def1
+
+               DISPLAY "def2"
+               PERFORM def2
 
-           DISPLAY "def1"
-           PERFORM def1.
+               DISPLAY "struttura1"
+               PERFORM struttura1
 
-           DISPLAY "def2"
-           PERFORM def2.
+               DISPLAY "struttura2"
+               PERFORM struttura2
 
-           DISPLAY "struttura1"
-           PERFORM struttura1.
+               PERFORM SCRIVI-CHECKPOINT-CATALOGO.
 
-           DISPLAY "struttura2"
-           PERFORM struttura2.
+           CLOSE catalogo-file.
+           CLOSE audit-trail-file.
+           PERFORM CHIUDI-CHECKPOINT.
 
            STOP RUN.
-           def1.
+
+       STAMPA-NUMERI.
+           OPEN INPUT numeri-file.
+           IF numeri-status = "35"
+               DISPLAY "NUMERIIN ASSENTE, STADIO NUMERI SALTATO"
+           ELSE
+               OPEN OUTPUT report-numeri-file
+               PERFORM STAMPA-INTESTAZIONE-NUMERI
+               PERFORM LEGGI-NUMERO
+               PERFORM STAMPA-RIGA-NUMERO UNTIL fine-numeri
+               IF righe-pagina-numeri > 0
+                   PERFORM STAMPA-SUBTOTALE-PAGINA
+               END-IF
+               PERFORM STAMPA-TOTALI-NUMERI
+               CLOSE numeri-file
+               CLOSE report-numeri-file.
+
+       STAMPA-INTESTAZIONE-NUMERI.
+           IF righe-pagina-numeri > 0
+               PERFORM STAMPA-SUBTOTALE-PAGINA.
+           MOVE pagina-numeri TO pagina-numeri-ed.
+           MOVE SPACES TO report-numeri-record.
+           STRING "ELENCO NUMERI" DELIMITED BY SIZE
+                   "   DATA: " DELIMITED BY SIZE
+                   data-sistema-ed DELIMITED BY SIZE
+                   "   PAGINA: " DELIMITED BY SIZE
+                   pagina-numeri-ed DELIMITED BY SIZE
+               INTO report-numeri-record.
+           WRITE report-numeri-record.
+           MOVE "NUMERO    NUMERO2" TO report-numeri-record.
+           WRITE report-numeri-record.
+           MOVE ZERO TO righe-pagina-numeri.
+           ADD 1 TO pagina-numeri.
+
+       LEGGI-NUMERO.
+           READ numeri-file
+               AT END SET fine-numeri TO TRUE.
+
+       STAMPA-RIGA-NUMERO.
+           IF righe-pagina-numeri NOT LESS max-righe-pagina-numeri
+               PERFORM STAMPA-INTESTAZIONE-NUMERI.
+           MOVE numero-input TO numero.
+           MOVE numero2-input TO numero2.
+           ADD numero2-input TO totale-generale-numero2.
+           ADD numero2-input TO totale-pagina-numero2.
+           MOVE SPACES TO report-numeri-record.
+           STRING numero DELIMITED BY SIZE
+                   "     " DELIMITED BY SIZE
+                   numero2 DELIMITED BY SIZE
+               INTO report-numeri-record.
+           WRITE report-numeri-record.
+           ADD 1 TO righe-pagina-numeri.
+           PERFORM LEGGI-NUMERO.
+
+       STAMPA-SUBTOTALE-PAGINA.
+           MOVE totale-pagina-numero2 TO totale-pagina-numero2-ed.
+           MOVE SPACES TO report-numeri-record.
+           STRING "TOTALE PAGINA NUMERO2: " DELIMITED BY SIZE
+                   totale-pagina-numero2-ed DELIMITED BY SIZE
+               INTO report-numeri-record.
+           WRITE report-numeri-record.
+           MOVE ZERO TO totale-pagina-numero2.
+
+       STAMPA-TOTALI-NUMERI.
+           MOVE totale-generale-numero2 TO totale-generale-numero2-ed.
+           MOVE SPACES TO report-numeri-record.
+           STRING "TOTALE GENERALE NUMERO2: " DELIMITED BY SIZE
+                   totale-generale-numero2-ed DELIMITED BY SIZE
+               INTO report-numeri-record.
+           WRITE report-numeri-record.
+
+       APRI-CATALOGO.
+           OPEN I-O catalogo-file.
+           IF catalogo-status = "35"
+               OPEN OUTPUT catalogo-file
+               CLOSE catalogo-file
+               OPEN I-O catalogo-file.
+
+       SALVA-CATALOGO.
+           READ catalogo-file
+               INVALID KEY WRITE catalogo-record
+               NOT INVALID KEY REWRITE catalogo-record.
+
+       def1.
            MOVE "Franco" TO nome OF persona.
            MOVE " Verdi " TO cognome OF persona.
            MOVE "Super Mario" TO videogioco OF persona.
            DISPLAY nome IN persona NO ADVANCING.
            DISPLAY cognome IN persona NO ADVANCING.
            DISPLAY videogioco IN persona.
+           MOVE CORRESPONDING persona TO catalogo-record.
+           PERFORM SALVA-CATALOGO.
 
-           def2.
+       def2.
            MOVE "Maria " TO nome OF persona2.
            MOVE "Viola " TO cognome OF persona2.
            MOVE "God of War" TO videogioco OF persona2.
            DISPLAY nome IN persona2 NO ADVANCING.
            DISPLAY cognome IN persona2 NO ADVANCING.
            DISPLAY videogioco IN persona2.
+           MOVE CORRESPONDING persona2 TO catalogo-record.
+           PERFORM SALVA-CATALOGO.
 
 
            MOVE "Banco" TO nome OF codicefiscale.
@@ -109,20 +321,108 @@
            DISPLAY anno-nascita in codicefiscale.
            DISPLAY provincia in codicefiscale.
 
-           MOVE CORRESPONDING codicefiscale TO codicefiscale2
-           DISPLAY nome in codicefiscale2 SPACE anno-nascita in
-           codicefiscale2 SPACE provincia in codicefiscale2.
-
-           struttura1.
+           PERFORM VALIDA-CODICE-FISCALE.
+           IF codice-fiscale-ok
+               MOVE CORRESPONDING codicefiscale TO codicefiscale2
+               DISPLAY nome in codicefiscale2 SPACE anno-nascita in
+               codicefiscale2 SPACE provincia in codicefiscale2
+           ELSE
+               DISPLAY "RECORD CODICE FISCALE RESPINTO: " nome
+               IN codicefiscale.
+
+       VALIDA-CODICE-FISCALE.
+           MOVE "S" TO codice-fiscale-valido.
+           IF anno-nascita OF codicefiscale > anno-sistema-due-cifre
+               MOVE "N" TO codice-fiscale-valido
+               DISPLAY "ANNO DI NASCITA NON VALIDO: "
+                   anno-nascita OF codicefiscale.
+           SET idx-provincia TO 1.
+           SEARCH provincia-valida
+               AT END
+                   MOVE "N" TO codice-fiscale-valido
+                   DISPLAY "PROVINCIA NON VALIDA: "
+                       provincia OF codicefiscale
+               WHEN provincia-valida (idx-provincia) =
+                       provincia OF codicefiscale
+                   CONTINUE
+           END-SEARCH.
+
+       struttura1.
            MOVE 123 TO campo1 of str1.
            MOVE "corso" TO campo2 OF str1.
            MOVE "cobol" TO campo3 OF str1.
            DISPLAY str1.
 
-           struttura2.
+       struttura2.
            MOVE CORRESPONDING str1 TO str2.
 
-
-
+       APRI-AUDIT-TRAIL.
+           OPEN EXTEND audit-trail-file.
+           IF audit-trail-status = "35" OR audit-trail-status = "05"
+               OPEN OUTPUT audit-trail-file
+               CLOSE audit-trail-file
+               OPEN EXTEND audit-trail-file.
+
+       SCRIVI-AUDIT.
+           ACCEPT ora-sistema FROM TIME.
+           MOVE ora-sistema (1:2) TO ora-sistema-ed (1:2).
+           MOVE ora-sistema (3:2) TO ora-sistema-ed (4:2).
+           MOVE ora-sistema (5:2) TO ora-sistema-ed (7:2).
+           STRING "OPERATORE=" DELIMITED BY SIZE
+                   operatore-id DELIMITED BY SIZE
+                   " ORA=" DELIMITED BY SIZE
+                   ora-sistema-ed DELIMITED BY SIZE
+                   " CAMPO=" DELIMITED BY SIZE
+                   audit-campo DELIMITED BY SIZE
+                   " VALORE=" DELIMITED BY SIZE
+                   audit-valore DELIMITED BY SIZE
+               INTO audit-trail-record.
+           WRITE audit-trail-record.
+
+       LEGGI-CHECKPOINT.
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-status = "35"
+               CONTINUE
+           ELSE
+               PERFORM LEGGI-VOCE-CHECKPOINT
+               PERFORM ELABORA-VOCE-CHECKPOINT UNTIL fine-checkpoint
+               CLOSE checkpoint-file.
+
+       LEGGI-VOCE-CHECKPOINT.
+           READ checkpoint-file
+               AT END SET fine-checkpoint TO TRUE.
+
+       ELABORA-VOCE-CHECKPOINT.
+           IF checkpoint-record = "NUMERI-COMPLETATI"
+               SET stampa-numeri-completata TO TRUE.
+           IF checkpoint-record = "CATALOGO-COMPLETATO"
+               SET catalogo-completato TO TRUE.
+           PERFORM LEGGI-VOCE-CHECKPOINT.
+
+       SCRIVI-CHECKPOINT-NUMERI.
+           OPEN EXTEND checkpoint-file.
+           IF checkpoint-status = "35"
+               OPEN OUTPUT checkpoint-file
+               CLOSE checkpoint-file
+               OPEN EXTEND checkpoint-file.
+           MOVE "NUMERI-COMPLETATI" TO checkpoint-record.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+           SET stampa-numeri-completata TO TRUE.
+
+       SCRIVI-CHECKPOINT-CATALOGO.
+           OPEN EXTEND checkpoint-file.
+           IF checkpoint-status = "35"
+               OPEN OUTPUT checkpoint-file
+               CLOSE checkpoint-file
+               OPEN EXTEND checkpoint-file.
+           MOVE "CATALOGO-COMPLETATO" TO checkpoint-record.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+           SET catalogo-completato TO TRUE.
+
+       CHIUDI-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
 
        END PROGRAM esercizio.
