@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: jordan
+      * Date: 19/03/2024
+      * Purpose: stampa il listino del catalogo videogiochi
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. catalogo-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT catalogo-file ASSIGN TO "CATALOGO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS videogioco OF catalogo-record
+               FILE STATUS IS catalogo-status.
+
+           SELECT listino-file ASSIGN TO "LISTINO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS listino-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  catalogo-file.
+       01  catalogo-record.
+         02 videogioco PIC X(15).
+         02 nome PIC A(10).
+         02 cognome PIC A(10).
+
+       FD  listino-file.
+       01  listino-record PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  catalogo-status PIC XX.
+       01  listino-status PIC XX.
+       01  fine-catalogo-flag PIC X(01) VALUE "N".
+         88 fine-catalogo VALUE "S".
+       01  contatore-catalogo PIC 9(4) VALUE ZERO.
+       01  contatore-catalogo-ed PIC ZZZ9.
+
+       01  data-sistema.
+         02 anno-sistema PIC 9(4).
+         02 mese-sistema PIC 9(2).
+         02 giorno-sistema PIC 9(2).
+       01  data-sistema-ed PIC 9999/99/99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT data-sistema FROM DATE YYYYMMDD.
+           MOVE anno-sistema TO data-sistema-ed (1:4).
+           MOVE mese-sistema TO data-sistema-ed (6:2).
+           MOVE giorno-sistema TO data-sistema-ed (9:2).
+
+           OPEN INPUT catalogo-file.
+           OPEN OUTPUT listino-file.
+
+           PERFORM STAMPA-INTESTAZIONE.
+           PERFORM LEGGI-CATALOGO.
+           PERFORM STAMPA-RIGA-CATALOGO UNTIL fine-catalogo.
+           PERFORM STAMPA-TOTALE-CATALOGO.
+
+           CLOSE catalogo-file.
+           CLOSE listino-file.
+
+           STOP RUN.
+
+       STAMPA-INTESTAZIONE.
+           MOVE SPACES TO listino-record.
+           STRING "LISTINO CATALOGO VIDEOGIOCHI" DELIMITED BY SIZE
+                   "   DATA ELABORAZIONE: " DELIMITED BY SIZE
+                   data-sistema-ed DELIMITED BY SIZE
+               INTO listino-record.
+           WRITE listino-record.
+           MOVE "NOME       COGNOME    VIDEOGIOCO" TO listino-record.
+           WRITE listino-record.
+
+       LEGGI-CATALOGO.
+           READ catalogo-file NEXT RECORD
+               AT END SET fine-catalogo TO TRUE.
+
+       STAMPA-RIGA-CATALOGO.
+           ADD 1 TO contatore-catalogo.
+           MOVE SPACES TO listino-record.
+           STRING nome DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   cognome DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   videogioco DELIMITED BY SIZE
+               INTO listino-record.
+           WRITE listino-record.
+           PERFORM LEGGI-CATALOGO.
+
+       STAMPA-TOTALE-CATALOGO.
+           MOVE contatore-catalogo TO contatore-catalogo-ed.
+           MOVE SPACES TO listino-record.
+           STRING "TOTALE ARTICOLI IN CATALOGO: " DELIMITED BY SIZE
+                   contatore-catalogo-ed DELIMITED BY SIZE
+               INTO listino-record.
+           WRITE listino-record.
+
+       END PROGRAM catalogo-report.
