@@ -6,16 +6,144 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. aritmetica.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT eccezioni-file ASSIGN TO "ECCEZ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS eccezioni-status.
+
+           SELECT hero-master-file ASSIGN TO "HEROMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS hm-nome
+               FILE STATUS IS hero-master-status.
+
+           SELECT transazioni-file ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS transazioni-status.
+
+           SELECT transazioni-report-file ASSIGN TO "TRANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS transazioni-report-status.
+
+           SELECT rubrica-file ASSIGN TO "RUBRIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS rubrica-status.
+
+           SELECT ripartizione-report-file ASSIGN TO "RIPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ripartizione-report-status.
+
+           SELECT audit-trail-file ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS audit-trail-status.
+
+           SELECT checkpoint-file ASSIGN TO "ARITCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+
+           SELECT estratto-file ASSIGN TO "ESTRATTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS estratto-status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  eccezioni-file.
+       01  eccezioni-record PIC X(80).
+
+       FD  hero-master-file.
+       01  hero-master-record.
+         02 hm-nome PIC A(10).
+         02 hm-supereroe PIC A(20).
+         02 hm-eta2 PIC 9(4).
+
+       FD  transazioni-file.
+       01  transazione-record.
+         02 trans-num1-a PIC 9(2).
+         02 trans-num2-a PIC 9(2).
+         02 trans-num1-b PIC 9(2).
+         02 trans-num2-b PIC 9(2).
+
+       FD  transazioni-report-file.
+       01  transazioni-report-record PIC X(80).
+
+       FD  rubrica-file.
+       01  rubrica-record.
+         02 rub-eta PIC 9(2).
+         02 rub-partecipanti PIC 9(1).
+
+       FD  ripartizione-report-file.
+       01  ripartizione-report-record PIC X(80).
+
+       FD  audit-trail-file.
+       01  audit-trail-record PIC X(80).
+
+       FD  checkpoint-file.
+       01  checkpoint-record PIC X(30).
+
+       FD  estratto-file.
+       01  estratto-record PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  eccezioni-status PIC XX.
+       01  eccezioni-aperto PIC X(01) VALUE "N".
+         88 eccezioni-file-aperto VALUE "S".
+       01  hero-master-status PIC XX.
+       01  transazioni-status PIC XX.
+       01  transazioni-report-status PIC XX.
+       01  fine-transazioni-flag PIC X(01) VALUE "N".
+         88 fine-transazioni VALUE "S".
+       01  contatore-transazioni PIC 9(6) VALUE ZERO.
+       01  totale-num1-str3 PIC 9(6) VALUE ZERO.
+       01  totale-num2-str3 PIC 9(6) VALUE ZERO.
+       01  transazioni-num-ed PIC ZZZZZ9.
+       01  num1-str3-ed PIC ZZZ9.
+       01  num2-str3-ed PIC ZZZ9.
+       01  totale-num1-ed PIC ZZZZZ9.
+       01  totale-num2-ed PIC ZZZZZ9.
+
+       01  trans-op1.
+         02 num1 PIC 9(2).
+         02 num2 PIC 9(2).
+
+       01  trans-op2.
+         02 num1 PIC 9(2).
+         02 num2 PIC 9(2).
+
+       01  trans-op3.
+         02 num1 PIC 9(3).
+         02 num2 PIC 9(3).
+
+       01  mult1-errore-flag PIC X(01) VALUE "N".
+         88 mult1-in-errore VALUE "S".
+       01  mult2-errore-flag PIC X(01) VALUE "N".
+         88 mult2-in-errore VALUE "S".
+
+       01  rubrica-status PIC XX.
+       01  ripartizione-report-status PIC XX.
+       01  fine-rubrica-flag PIC X(01) VALUE "N".
+         88 fine-rubrica VALUE "S".
+       01  contatore-rubrica PIC 9(6) VALUE ZERO.
+       01  contatore-rubrica-ed PIC ZZZZZ9.
+       01  totale-risultato PIC 9(6) VALUE ZERO.
+       01  totale-risultato-ed PIC ZZZZZ9.
+       01  totale-gruppo-risultato PIC 9(6) VALUE ZERO.
+       01  totale-gruppo-risultato-ed PIC ZZZZZ9.
+       01  contatore-gruppo-rubrica PIC 9(2) VALUE ZERO.
+       01  max-voci-gruppo-rubrica PIC 9(2) VALUE 10.
+       01  risultato-ed PIC ZZ9.
+       01  divide-rubrica-errore-flag PIC X(01) VALUE "N".
+         88 divide-rubrica-in-errore VALUE "S".
+
        01  str1.
-         02 num1 PIC 9(2) value 10.
-         02 num2 PIC 9(2) value 12.
+         02 num1 PIC 9(2).
+         02 num2 PIC 9(2).
 
        01  str2.
-         02 num1 PIC 9(2) value 15.
-         02 num2 PIC 9(2) value 9.
+         02 num1 PIC 9(2).
+         02 num2 PIC 9(2).
 
        01  str3.
          02 num1 PIC 9(3).
@@ -30,62 +158,439 @@
          02 supereroe PIC A(20).
          02 eta2 PIC 9(4).
 
-       01  anno-attuale PIC 9(4) value 2023.
+       01  data-sistema.
+         02 anno-sistema PIC 9(4).
+         02 mese-sistema PIC 9(2).
+         02 giorno-sistema PIC 9(2).
+
+       01  anno-attuale PIC 9(4).
        01  numero-vite PIC 9(2).
 
+       01  operatore-id PIC X(08).
+       01  ora-sistema PIC 9(8).
+       01  ora-sistema-ed PIC 99/99/99.
+       01  audit-trail-status PIC XX.
+       01  audit-campo PIC X(12).
+       01  audit-valore PIC X(20).
+
+       01  checkpoint-status PIC XX.
+       01  stadio-transazioni-ok PIC X(01) VALUE "N".
+         88 transazioni-completate VALUE "S".
+       01  stadio-rubrica-ok PIC X(01) VALUE "N".
+         88 rubrica-completata VALUE "S".
+       01  stadio-manuale-ok PIC X(01) VALUE "N".
+         88 manuale-completato VALUE "S".
+       01  stadio-eroe-ok PIC X(01) VALUE "N".
+         88 eroe-completato VALUE "S".
 
+       01  fine-checkpoint-flag PIC X(01) VALUE "N".
+         88 fine-checkpoint VALUE "S".
+
+       01  estratto-status PIC XX.
+       01  estratto-eta2-ed PIC ZZZ9.
+       01  estratto-vite-ed PIC ZZ9.
+       01  estratto-num1-str2-ed PIC ZZ9.
+       01  estratto-num2-str2-ed PIC ZZ9.
+       01  estratto-totale-num1-ed PIC ZZZZZ9.
+       01  estratto-totale-num2-ed PIC ZZZZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MULTIPLY num1 IN str1 BY num1 IN str2 GIVING num1 IN str3
-            ON SIZE ERROR DISPLAY "AHAAH!"
-            NOT ON SIZE ERROR DISPLAY "r " num1 IN str3.
+           ACCEPT data-sistema FROM DATE YYYYMMDD.
+           MOVE anno-sistema TO anno-attuale.
+
+           DISPLAY "OPERATORE".
+           ACCEPT operatore-id.
+
+           PERFORM APRI-HERO-MASTER.
+           PERFORM APRI-AUDIT-TRAIL.
+           PERFORM APRI-ESTRATTO.
+           PERFORM LEGGI-CHECKPOINT.
+
+           IF transazioni-completate
+               DISPLAY "TRANSAZIONI GIA' ELABORATE, STADIO SALTATO"
+           ELSE
+               PERFORM ELABORA-TRANSAZIONI
+               PERFORM SCRIVI-CHECKPOINT-TRANSAZIONI.
+
+           IF manuale-completato
+               DISPLAY "ESERCIZIO MANUALE GIA' FATTO, STADIO SALTATO"
+           ELSE
+               PERFORM ESERCIZIO-MANUALE
+               PERFORM SCRIVI-CHECKPOINT-MANUALE.
 
-           MULTIPLY num2 IN str1 BY num2 IN str2 GIVING num2 IN str3
-            ON SIZE ERROR DISPLAY "AHAAH!"
-            NOT ON SIZE ERROR DISPLAY "r2 " num2 IN str3.
+           IF rubrica-completata
+               DISPLAY "RUBRICA GIA' ELABORATA, STADIO SALTATO"
+           ELSE
+               PERFORM ELABORA-RUBRICA
+               PERFORM SCRIVI-CHECKPOINT-RUBRICA.
 
+           IF eroe-completato
+               DISPLAY "EROE GIA' ELABORATO, STADIO SALTATO"
+           ELSE
+               PERFORM ELABORA-EROE
+               PERFORM SCRIVI-CHECKPOINT-EROE.
+
+           IF eccezioni-file-aperto
+               CLOSE eccezioni-file.
+           CLOSE hero-master-file.
+           CLOSE audit-trail-file.
+           CLOSE estratto-file.
+           PERFORM CHIUDI-CHECKPOINT.
+
+            STOP RUN.
+
+       ESERCIZIO-MANUALE.
            DISPLAY "dammi un numero".
             ACCEPT num1 IN str1.
+           MOVE "NUM1-STR1" TO audit-campo.
+           MOVE num1 IN str1 TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
            DISPLAY "dammi un secondo numero".
             ACCEPT num1 IN str2.
+           MOVE "NUM1-STR2" TO audit-campo.
+           MOVE num1 IN str2 TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
            ADD num1 in str1 num1 in str2 TO num1 in str3.
            DISPLAY num1 in str3.
            DISPLAY "dammi un numero".
             ACCEPT num2 IN str1.
+           MOVE "NUM2-STR1" TO audit-campo.
+           MOVE num2 IN str1 TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
            DISPLAY "dammi un secondo numero".
             ACCEPT num2 IN str2.
+           MOVE "NUM2-STR2" TO audit-campo.
+           MOVE num2 IN str2 TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
            ADD num2 in str1 num2 in str2 TO num2 in str3.
            DISPLAY num2 in str3.
            COMPUTE num1 in str3 = num1 IN str1 + num1 in str2.
            COMPUTE num2 in str3 = num2 IN str1 + num2 in str2.
 
-
            SUBTRACT CORRESPONDING str1 FROM str2.
            DISPLAY str2.
 
+           MOVE num1 IN str2 TO estratto-num1-str2-ed.
+           MOVE num2 IN str2 TO estratto-num2-str2-ed.
+           STRING "SUB STR2 NUM1=" DELIMITED BY SIZE
+                   estratto-num1-str2-ed DELIMITED BY SIZE
+                   " NUM2=" DELIMITED BY SIZE
+                   estratto-num2-str2-ed DELIMITED BY SIZE
+               INTO estratto-record.
+           WRITE estratto-record.
+
+       ELABORA-TRANSAZIONI.
+           OPEN INPUT transazioni-file.
+           IF transazioni-status = "35"
+               DISPLAY "TRANIN ASSENTE, STADIO TRANSAZIONI SALTATO"
+           ELSE
+               OPEN OUTPUT transazioni-report-file
+               PERFORM LEGGI-TRANSAZIONE
+               PERFORM ELABORA-TRANSAZIONE-CORRENTE
+                   UNTIL fine-transazioni
+               MOVE totale-num1-str3 TO totale-num1-ed
+               MOVE totale-num2-str3 TO totale-num2-ed
+               STRING "TOTALE COMPLESSIVO NUM1=" DELIMITED BY SIZE
+                       totale-num1-ed DELIMITED BY SIZE
+                       " NUM2=" DELIMITED BY SIZE
+                       totale-num2-ed DELIMITED BY SIZE
+                   INTO transazioni-report-record
+               WRITE transazioni-report-record
+               MOVE totale-num1-str3 TO estratto-totale-num1-ed
+               MOVE totale-num2-str3 TO estratto-totale-num2-ed
+               STRING "MUL TOTALI NUM1=" DELIMITED BY SIZE
+                       estratto-totale-num1-ed DELIMITED BY SIZE
+                       " NUM2=" DELIMITED BY SIZE
+                       estratto-totale-num2-ed DELIMITED BY SIZE
+                   INTO estratto-record
+               WRITE estratto-record
+               CLOSE transazioni-file
+               CLOSE transazioni-report-file.
+
+       LEGGI-TRANSAZIONE.
+           READ transazioni-file
+               AT END SET fine-transazioni TO TRUE.
 
-           DISPLAY "qual'è la tua età?"
-           ACCEPT eta.
-           ACCEPT partecipanti.
-           DIVIDE eta BY partecipanti GIVING risultato.
-           DIVIDE risultato BY 0 giving risultato
-           ON SIZE ERROR DISPLAY "no possible".
+       ELABORA-TRANSAZIONE-CORRENTE.
+           ADD 1 TO contatore-transazioni.
+           MOVE "N" TO mult1-errore-flag.
+           MOVE "N" TO mult2-errore-flag.
+           MOVE trans-num1-a TO num1 IN trans-op1.
+           MOVE trans-num2-a TO num2 IN trans-op1.
+           MOVE trans-num1-b TO num1 IN trans-op2.
+           MOVE trans-num2-b TO num2 IN trans-op2.
+           MULTIPLY num1 IN trans-op1 BY num1 IN trans-op2
+                   GIVING num1 IN trans-op3
+               ON SIZE ERROR
+                   SET mult1-in-errore TO TRUE
+                   DISPLAY "AHAAH!"
+               NOT ON SIZE ERROR
+                   ADD num1 IN trans-op3 TO totale-num1-str3.
+           MULTIPLY num2 IN trans-op1 BY num2 IN trans-op2
+                   GIVING num2 IN trans-op3
+               ON SIZE ERROR
+                   SET mult2-in-errore TO TRUE
+                   DISPLAY "AHAAH!"
+               NOT ON SIZE ERROR
+                   ADD num2 IN trans-op3 TO totale-num2-str3.
+           MOVE contatore-transazioni TO transazioni-num-ed.
+           IF mult1-in-errore OR mult2-in-errore
+               STRING "TRANSAZIONE " DELIMITED BY SIZE
+                       transazioni-num-ed DELIMITED BY SIZE
+                       " ESCLUSA, MULTIPLY IN ERRORE" DELIMITED BY SIZE
+                   INTO transazioni-report-record
+           ELSE
+               MOVE num1 IN trans-op3 TO num1-str3-ed
+               MOVE num2 IN trans-op3 TO num2-str3-ed
+               STRING "TRANSAZIONE " DELIMITED BY SIZE
+                       transazioni-num-ed DELIMITED BY SIZE
+                       " NUM1=" DELIMITED BY SIZE
+                       num1-str3-ed DELIMITED BY SIZE
+                       " NUM2=" DELIMITED BY SIZE
+                       num2-str3-ed DELIMITED BY SIZE
+                   INTO transazioni-report-record.
+           WRITE transazioni-report-record.
+           PERFORM LEGGI-TRANSAZIONE.
 
+       ELABORA-RUBRICA.
+           OPEN INPUT rubrica-file.
+           IF rubrica-status = "35"
+               DISPLAY "RUBRIN ASSENTE, STADIO RUBRICA SALTATO"
+           ELSE
+               OPEN OUTPUT ripartizione-report-file
+               PERFORM LEGGI-RUBRICA
+               PERFORM ELABORA-VOCE-RUBRICA UNTIL fine-rubrica
+               IF contatore-gruppo-rubrica > 0
+                   PERFORM STAMPA-SOTTOTOTALE-RUBRICA
+               END-IF
+               MOVE totale-risultato TO totale-risultato-ed
+               STRING "TOTALE COMPLESSIVO RIPARTIZIONE: "
+                       DELIMITED BY SIZE
+                       totale-risultato-ed DELIMITED BY SIZE
+                   INTO ripartizione-report-record
+               WRITE ripartizione-report-record
+               CLOSE rubrica-file
+               CLOSE ripartizione-report-file.
+
+       LEGGI-RUBRICA.
+           READ rubrica-file
+               AT END SET fine-rubrica TO TRUE.
+
+       ELABORA-VOCE-RUBRICA.
+           ADD 1 TO contatore-rubrica.
+           MOVE "N" TO divide-rubrica-errore-flag.
+           MOVE rub-eta TO eta.
+           MOVE rub-partecipanti TO partecipanti.
+           DIVIDE eta BY partecipanti GIVING risultato
+               ON SIZE ERROR
+                   SET divide-rubrica-in-errore TO TRUE
+                   DISPLAY "PARTECIPANTI NON VALIDI, VOCE ESCLUSA"
+               NOT ON SIZE ERROR
+                   ADD risultato TO totale-risultato
+                   ADD risultato TO totale-gruppo-risultato.
+           ADD 1 TO contatore-gruppo-rubrica.
+           MOVE contatore-rubrica TO contatore-rubrica-ed.
+           IF divide-rubrica-in-errore
+               STRING "VOCE " DELIMITED BY SIZE
+                       contatore-rubrica-ed DELIMITED BY SIZE
+                       " ESCLUSA, PARTECIPANTI NON VALIDI"
+                       DELIMITED BY SIZE
+                   INTO ripartizione-report-record
+           ELSE
+               MOVE risultato TO risultato-ed
+               STRING "VOCE " DELIMITED BY SIZE
+                       contatore-rubrica-ed DELIMITED BY SIZE
+                       " RISULTATO=" DELIMITED BY SIZE
+                       risultato-ed DELIMITED BY SIZE
+                   INTO ripartizione-report-record.
+           WRITE ripartizione-report-record.
+           IF contatore-gruppo-rubrica NOT LESS max-voci-gruppo-rubrica
+               PERFORM STAMPA-SOTTOTOTALE-RUBRICA.
+           PERFORM LEGGI-RUBRICA.
+
+       STAMPA-SOTTOTOTALE-RUBRICA.
+           MOVE totale-gruppo-risultato TO totale-gruppo-risultato-ed.
+           STRING "SOTTOTOTALE RIPARTIZIONE: " DELIMITED BY SIZE
+                   totale-gruppo-risultato-ed DELIMITED BY SIZE
+               INTO ripartizione-report-record.
+           WRITE ripartizione-report-record.
+           MOVE ZERO TO totale-gruppo-risultato.
+           MOVE ZERO TO contatore-gruppo-rubrica.
+
+       ELABORA-EROE.
            DISPLAY "nome".
            ACCEPT nome.
+           MOVE "NOME" TO audit-campo.
+           MOVE nome TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
            DISPLAY "ETA2".
            ACCEPT eta2 in eroe.
-           SUBTRACT eta2 FROM anno-attuale GIVING eta2.
-           DISPLAY "numero-vite salvate?"
-           ACCEPT numero-vite.
-           DIVIDE numero-vite BY eta2 GIVING numero-vite.
+           MOVE "ETA2" TO audit-campo.
+           MOVE eta2 IN eroe TO audit-valore.
+           PERFORM SCRIVI-AUDIT.
+           PERFORM SALVA-EROE-SU-MASTER.
+           SUBTRACT eta2 FROM anno-attuale GIVING eta2
+               ON SIZE ERROR
+                   DISPLAY "ETA2 NON VALIDA, RECORD ESCLUSO: " nome
+                   PERFORM SCRIVI-ECCEZIONE-EROE
+               NOT ON SIZE ERROR
+                   DISPLAY "numero-vite salvate?"
+                   ACCEPT numero-vite
+                   MOVE "NUMERO-VITE" TO audit-campo
+                   MOVE numero-vite TO audit-valore
+                   PERFORM SCRIVI-AUDIT
+                   DIVIDE numero-vite BY eta2 GIVING numero-vite
+                       ON SIZE ERROR
+                           DISPLAY "ETA2 NON VALIDA, RECORD ESCLUSO: "
+                               nome
+                           PERFORM SCRIVI-ECCEZIONE-EROE
+                       NOT ON SIZE ERROR
+                           MOVE eta2 TO estratto-eta2-ed
+                           MOVE numero-vite TO estratto-vite-ed
+                           STRING "EROE " DELIMITED BY SIZE
+                                   nome DELIMITED BY SIZE
+                                   " ETA=" DELIMITED BY SIZE
+                                   estratto-eta2-ed DELIMITED BY SIZE
+                                   " VITE=" DELIMITED BY SIZE
+                                   estratto-vite-ed DELIMITED BY SIZE
+                               INTO estratto-record
+                           WRITE estratto-record.
 
+       APRI-HERO-MASTER.
+           OPEN I-O hero-master-file.
+           IF hero-master-status = "35"
+               OPEN OUTPUT hero-master-file
+               CLOSE hero-master-file
+               OPEN I-O hero-master-file.
 
+       SALVA-EROE-SU-MASTER.
+           MOVE nome IN eroe TO hm-nome.
+           READ hero-master-file
+               KEY IS hm-nome
+               INVALID KEY
+                   MOVE supereroe IN eroe TO hm-supereroe
+                   MOVE eta2 IN eroe TO hm-eta2
+                   WRITE hero-master-record
+               NOT INVALID KEY
+                   MOVE supereroe IN eroe TO hm-supereroe
+                   MOVE eta2 IN eroe TO hm-eta2
+                   REWRITE hero-master-record.
 
-            STOP RUN.
+       SCRIVI-ECCEZIONE-EROE.
+           IF NOT eccezioni-file-aperto
+               OPEN OUTPUT eccezioni-file
+               SET eccezioni-file-aperto TO TRUE.
+           STRING "EROE " DELIMITED BY SIZE
+                   nome DELIMITED BY SIZE
+                   " ETA2=" DELIMITED BY SIZE
+                   eta2 DELIMITED BY SIZE
+                   " NUMERO-VITE NON CALCOLATO" DELIMITED BY SIZE
+               INTO eccezioni-record.
+           WRITE eccezioni-record.
+
+       APRI-AUDIT-TRAIL.
+           OPEN EXTEND audit-trail-file.
+           IF audit-trail-status = "35" OR audit-trail-status = "05"
+               OPEN OUTPUT audit-trail-file
+               CLOSE audit-trail-file
+               OPEN EXTEND audit-trail-file.
+
+       SCRIVI-AUDIT.
+           ACCEPT ora-sistema FROM TIME.
+           MOVE ora-sistema (1:2) TO ora-sistema-ed (1:2).
+           MOVE ora-sistema (3:2) TO ora-sistema-ed (4:2).
+           MOVE ora-sistema (5:2) TO ora-sistema-ed (7:2).
+           STRING "OPERATORE=" DELIMITED BY SIZE
+                   operatore-id DELIMITED BY SIZE
+                   " ORA=" DELIMITED BY SIZE
+                   ora-sistema-ed DELIMITED BY SIZE
+                   " CAMPO=" DELIMITED BY SIZE
+                   audit-campo DELIMITED BY SIZE
+                   " VALORE=" DELIMITED BY SIZE
+                   audit-valore DELIMITED BY SIZE
+               INTO audit-trail-record.
+           WRITE audit-trail-record.
+
+       APRI-ESTRATTO.
+           OPEN EXTEND estratto-file.
+           IF estratto-status = "35" OR estratto-status = "05"
+               OPEN OUTPUT estratto-file
+               CLOSE estratto-file
+               OPEN EXTEND estratto-file.
+
+       LEGGI-CHECKPOINT.
+           OPEN INPUT checkpoint-file.
+           IF checkpoint-status = "35"
+               CONTINUE
+           ELSE
+               PERFORM LEGGI-VOCE-CHECKPOINT
+               PERFORM ELABORA-VOCE-CHECKPOINT UNTIL fine-checkpoint
+               CLOSE checkpoint-file.
+
+       LEGGI-VOCE-CHECKPOINT.
+           READ checkpoint-file
+               AT END SET fine-checkpoint TO TRUE.
+
+       ELABORA-VOCE-CHECKPOINT.
+           IF checkpoint-record = "TRANSAZIONI-COMPLETATE"
+               SET transazioni-completate TO TRUE.
+           IF checkpoint-record = "MANUALE-COMPLETATO"
+               SET manuale-completato TO TRUE.
+           IF checkpoint-record = "RUBRICA-COMPLETATA"
+               SET rubrica-completata TO TRUE.
+           IF checkpoint-record = "EROE-COMPLETATO"
+               SET eroe-completato TO TRUE.
+           PERFORM LEGGI-VOCE-CHECKPOINT.
+
+       SCRIVI-CHECKPOINT-TRANSAZIONI.
+           OPEN EXTEND checkpoint-file.
+           IF checkpoint-status = "35"
+               OPEN OUTPUT checkpoint-file
+               CLOSE checkpoint-file
+               OPEN EXTEND checkpoint-file.
+           MOVE "TRANSAZIONI-COMPLETATE" TO checkpoint-record.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+           SET transazioni-completate TO TRUE.
+
+       SCRIVI-CHECKPOINT-MANUALE.
+           OPEN EXTEND checkpoint-file.
+           IF checkpoint-status = "35"
+               OPEN OUTPUT checkpoint-file
+               CLOSE checkpoint-file
+               OPEN EXTEND checkpoint-file.
+           MOVE "MANUALE-COMPLETATO" TO checkpoint-record.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+           SET manuale-completato TO TRUE.
 
+       SCRIVI-CHECKPOINT-RUBRICA.
+           OPEN EXTEND checkpoint-file.
+           IF checkpoint-status = "35"
+               OPEN OUTPUT checkpoint-file
+               CLOSE checkpoint-file
+               OPEN EXTEND checkpoint-file.
+           MOVE "RUBRICA-COMPLETATA" TO checkpoint-record.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+           SET rubrica-completata TO TRUE.
 
+       SCRIVI-CHECKPOINT-EROE.
+           OPEN EXTEND checkpoint-file.
+           IF checkpoint-status = "35"
+               OPEN OUTPUT checkpoint-file
+               CLOSE checkpoint-file
+               OPEN EXTEND checkpoint-file.
+           MOVE "EROE-COMPLETATO" TO checkpoint-record.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+           SET eroe-completato TO TRUE.
 
+       CHIUDI-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file.
+           CLOSE checkpoint-file.
+           OPEN OUTPUT estratto-file.
+           CLOSE estratto-file.
 
        END PROGRAM aritmetica.
